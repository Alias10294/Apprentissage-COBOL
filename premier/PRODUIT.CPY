@@ -0,0 +1,4 @@
+       01  PRODUIT-REC.
+           05  PROD-CODE PIC 9(9).
+           05  PROD-LIBELLE PIC X(20).
+           05  PROD-PRIX PIC 9(5)V99.
