@@ -1,24 +1,138 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Premier.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIDATS-FILE ASSIGN TO "CANDIDATS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CAND-STATUS.
+           SELECT PRIME-REPORT ASSIGN TO "PRIME-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT FACTOR-REPORT ASSIGN TO "FACTOR-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FACTEUR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CANDIDATS-FILE.
+       01  CANDIDAT-REC PIC 9(9).
+
+       FD  PRIME-REPORT.
+       01  LIGNE-RAPPORT PIC X(30).
+
+       FD  FACTOR-REPORT.
+       01  LIGNE-FACTEUR PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01  N PIC 999.
+       01  N PIC 9(9).
        01  PREMIER PIC 9 VALUE 1.
-       01  I PIC 999 VALUE 2.
-       01  R PIC 999.
+       01  I PIC 9(9) VALUE 2.
+       01  WS-MODE PIC X.
+       01  WS-CAND-STATUS PIC XX.
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-FACTEUR-STATUS PIC XX.
+       01  WS-CAND-EOF PIC X VALUE "N".
+       01  WS-NB-LUS PIC 9(9) VALUE 0.
+       01  WS-LIGNE-RAPPORT.
+           05  WS-LR-N PIC Z(8)9.
+           05  FILLER PIC X(3) VALUE SPACES.
+           05  WS-LR-RESULTAT PIC X(15).
+       01  WS-AUTRE-FACTEUR PIC 9(9).
+       01  WS-LIGNE-FACTEUR.
+           05  FILLER PIC X(2) VALUE "N=".
+           05  WS-LF-N PIC Z(8)9.
+           05  FILLER PIC X(4) VALUE " -> ".
+           05  WS-LF-I PIC Z(8)9.
+           05  FILLER PIC X(3) VALUE " x ".
+           05  WS-LF-AUTRE PIC Z(8)9.
 
        PROCEDURE DIVISION.
        MAIN.
+           DISPLAY "Mode (I = Interactif, B = Batch) : ".
+           ACCEPT WS-MODE.
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM MODE-BATCH
+           ELSE
+               PERFORM MODE-INTERACTIF
+           END-IF.
+           STOP RUN.
+
+       MODE-INTERACTIF.
            DISPLAY "Entrez le nombre à vérifier".
            ACCEPT N.
-           PERFORM LOOP UNTIL (PREMIER = 0 OR I > FUNCTION SQRT(N)).
-           DISPLAY PREMIER.
-           STOP RUN.
-       
-       LOOP.
-           DIVIDE N BY I GIVING R REMAINDER R.
-           IF R = 0 THEN
-               MOVE 0 TO PREMIER.
+           CALL "PremierChk" USING N PREMIER.
+           IF PREMIER = 2
+               DISPLAY "CODE INVALIDE (doit etre >= 2)"
+           ELSE
+               DISPLAY PREMIER
+           END-IF.
+
+       MODE-BATCH.
+           PERFORM OUVRIR-FICHIERS-BATCH.
+           PERFORM LECTURE-CANDIDAT.
+           PERFORM TRAITER-CANDIDAT UNTIL WS-CAND-EOF = "Y".
+           CLOSE CANDIDATS-FILE PRIME-REPORT FACTOR-REPORT.
+
+       OUVRIR-FICHIERS-BATCH.
+           OPEN INPUT CANDIDATS-FILE.
+           IF WS-CAND-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier candidats : "
+                   WS-CAND-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRIME-REPORT.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier rapport : "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT FACTOR-REPORT.
+           IF WS-FACTEUR-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier facteurs : "
+                   WS-FACTEUR-STATUS
+               STOP RUN
+           END-IF.
+
+       LECTURE-CANDIDAT.
+           READ CANDIDATS-FILE
+               AT END MOVE "Y" TO WS-CAND-EOF
+           END-READ.
+
+       TRAITER-CANDIDAT.
+           ADD 1 TO WS-NB-LUS.
+           MOVE CANDIDAT-REC TO N.
+           CALL "PremierChk" USING N PREMIER.
+           INITIALIZE WS-LIGNE-RAPPORT.
+           MOVE CANDIDAT-REC TO WS-LR-N.
+           EVALUATE PREMIER
+               WHEN 1
+                   MOVE "PREMIER" TO WS-LR-RESULTAT
+               WHEN 2
+                   MOVE "INVALIDE" TO WS-LR-RESULTAT
+               WHEN OTHER
+                   MOVE "NON PREMIER" TO WS-LR-RESULTAT
+                   PERFORM FACTORISER-COMPLET
+           END-EVALUATE.
+           MOVE WS-LIGNE-RAPPORT TO LIGNE-RAPPORT.
+           WRITE LIGNE-RAPPORT.
+           PERFORM LECTURE-CANDIDAT.
+
+       FACTORISER-COMPLET.
+           MOVE 2 TO I.
+           PERFORM RECHERCHER-FACTEUR UNTIL I * I > N.
+
+       RECHERCHER-FACTEUR.
+           IF FUNCTION MOD(N, I) = 0
+               COMPUTE WS-AUTRE-FACTEUR = N / I
+               IF I <= WS-AUTRE-FACTEUR
+                   INITIALIZE WS-LIGNE-FACTEUR
+                   MOVE N TO WS-LF-N
+                   MOVE I TO WS-LF-I
+                   MOVE WS-AUTRE-FACTEUR TO WS-LF-AUTRE
+                   MOVE WS-LIGNE-FACTEUR TO LIGNE-FACTEUR
+                   WRITE LIGNE-FACTEUR
+               END-IF
+           END-IF.
            ADD 1 TO I.
-           
\ No newline at end of file
