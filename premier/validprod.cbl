@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidProduit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUIT-FILE ASSIGN TO "PRODUIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROD-STATUS.
+           SELECT EXCEPTION-REPORT ASSIGN TO "PRODUIT-EXCEPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRODUIT-FILE.
+       COPY PRODUIT.
+
+       FD  EXCEPTION-REPORT.
+       01  LIGNE-EXCEPTION PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PROD-STATUS PIC XX.
+       01  WS-EXCEPT-STATUS PIC XX.
+       01  WS-PROD-EOF PIC X VALUE "N".
+       01  WS-NB-LUS PIC 9(9) VALUE 0.
+       01  WS-NB-REJETS PIC 9(9) VALUE 0.
+       01  WS-DEJA-REJETE PIC X VALUE "N".
+       01  WS-PREMIER PIC 9.
+       01  WS-LIGNE-EXCEPTION.
+           05  WS-LE-CODE PIC Z(8)9.
+           05  FILLER PIC X(4) VALUE " -> ".
+           05  WS-LE-MOTIF PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OUVRIR-FICHIERS.
+           PERFORM LECTURE-PRODUIT.
+           PERFORM CONTROLER-PRODUIT UNTIL WS-PROD-EOF = "Y".
+           CLOSE PRODUIT-FILE EXCEPTION-REPORT.
+           DISPLAY "Produits controles : " WS-NB-LUS.
+           DISPLAY "Produits en exception : " WS-NB-REJETS.
+           STOP RUN.
+
+       OUVRIR-FICHIERS.
+           OPEN INPUT PRODUIT-FILE.
+           IF WS-PROD-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier produits : "
+                   WS-PROD-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           IF WS-EXCEPT-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier exceptions : "
+                   WS-EXCEPT-STATUS
+               STOP RUN
+           END-IF.
+
+       LECTURE-PRODUIT.
+           READ PRODUIT-FILE
+               AT END MOVE "Y" TO WS-PROD-EOF
+           END-READ.
+
+       CONTROLER-PRODUIT.
+           ADD 1 TO WS-NB-LUS.
+           MOVE "N" TO WS-DEJA-REJETE.
+           IF PROD-CODE = 0
+               PERFORM SIGNALER-EXCEPTION-CODE-NUL
+           ELSE
+               CALL "PremierChk" USING PROD-CODE WS-PREMIER
+               IF WS-PREMIER NOT = 1
+                   PERFORM SIGNALER-EXCEPTION-NON-PREMIER
+               END-IF
+           END-IF.
+           IF PROD-PRIX = 0
+               PERFORM SIGNALER-EXCEPTION-PRIX-NUL
+           END-IF.
+           PERFORM LECTURE-PRODUIT.
+
+       SIGNALER-EXCEPTION-CODE-NUL.
+           MOVE "Code produit absent ou nul" TO WS-LE-MOTIF
+           PERFORM ECRIRE-EXCEPTION.
+
+       SIGNALER-EXCEPTION-NON-PREMIER.
+           IF WS-PREMIER = 2
+               MOVE "Code invalide (< 2)" TO WS-LE-MOTIF
+           ELSE
+               MOVE "Code non premier" TO WS-LE-MOTIF
+           END-IF
+           PERFORM ECRIRE-EXCEPTION.
+
+       SIGNALER-EXCEPTION-PRIX-NUL.
+           MOVE "Prix absent ou nul" TO WS-LE-MOTIF
+           PERFORM ECRIRE-EXCEPTION.
+
+       ECRIRE-EXCEPTION.
+           IF WS-DEJA-REJETE = "N"
+               ADD 1 TO WS-NB-REJETS
+               MOVE "Y" TO WS-DEJA-REJETE
+           END-IF.
+           MOVE PROD-CODE TO WS-LE-CODE.
+           MOVE WS-LIGNE-EXCEPTION TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
