@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PremierChk.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  I PIC 9(9).
+
+       LINKAGE SECTION.
+       01  LK-N PIC 9(9).
+       01  LK-PREMIER PIC 9.
+
+       PROCEDURE DIVISION USING LK-N LK-PREMIER.
+       MAIN-LOGIC.
+           IF LK-N < 2
+               MOVE 2 TO LK-PREMIER
+           ELSE
+               IF LK-N = 2
+                   MOVE 1 TO LK-PREMIER
+               ELSE
+                   IF FUNCTION MOD(LK-N, 2) = 0
+                       MOVE 0 TO LK-PREMIER
+                   ELSE
+                       MOVE 1 TO LK-PREMIER
+                       MOVE 3 TO I
+                       PERFORM TEST-PRIME
+                           UNTIL (LK-PREMIER = 0
+                               OR I > FUNCTION SQRT(LK-N))
+                   END-IF
+               END-IF
+           END-IF.
+           GOBACK.
+
+       TEST-PRIME.
+           IF FUNCTION MOD(LK-N, I) = 0
+               MOVE 0 TO LK-PREMIER
+           END-IF.
+           ADD 2 TO I.
