@@ -1,15 +1,119 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TD1Q2.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROUTE-FILE ASSIGN TO "ROUTE-FILE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUTE-STATUS.
+           SELECT COLLISION-REPORT ASSIGN TO "COLLISION-REPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-STATUS.
+           SELECT EXCEPTIONS-FILE ASSIGN TO "TD1Q2-EXCEPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "TD1Q2-HISTORY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROUTE-FILE.
+       01  ROUTE-REC.
+           05  RF-POSITION PIC 9(7).
+           05  RF-VITESSE PIC 999.
+
+       FD  COLLISION-REPORT.
+       01  LIGNE-COLLISION PIC X(80).
+
+       FD  EXCEPTIONS-FILE.
+       01  LIGNE-EXCEPTION PIC X(60).
+
+       FD  HISTORY-FILE.
+       01  HIST-REC.
+           05  HIST-DATE PIC 9(8).
+           05  HIST-LEAD-POS PIC 9(7).
+           05  HIST-LEAD-VIT PIC 999.
+           05  HIST-VEH-POS PIC 9(7).
+           05  HIST-VEH-VIT PIC 999.
+           05  HIST-OUTCOME PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01  X1 PIC 999.
-       01  X2 PIC 999.
+       01  X1 PIC 9(7).
+       01  X2 PIC 9(7).
        01  D1 PIC 999.
        01  D2 PIC 999.
-       
+       01  WS-MODE PIC X.
+       01  WS-ROUTE-STATUS PIC XX.
+       01  WS-RAPPORT-STATUS PIC XX.
+       01  WS-EXCEPT-STATUS PIC XX.
+       01  WS-HIST-STATUS PIC XX.
+       01  WS-ROUTE-EOF PIC X VALUE "N".
+       01  WS-AUJOURDHUI PIC 9(8).
+       01  LEAD-POSITION PIC 9(7).
+       01  LEAD-VITESSE PIC 999.
+       01  WS-NB-VEHICULES PIC 999 VALUE 0.
+       01  WS-NB-CONVERGENTS PIC 999 VALUE 0.
+       01  T PIC 9(8).
+       01  WS-MAX-ITERATIONS PIC 9(8).
+       01  WS-VITESSE-DIFF PIC 999.
+       01  WS-CONVERGE PIC 9 VALUE 0.
+       01  WS-OUTCOME PIC X(40).
+       01  WS-REJET PIC X VALUE "N".
+       01  WS-MOTIF-REJET PIC X(25).
+       01  WS-VEH-START-POS PIC 9(7).
+       01  WS-VEH-START-VIT PIC 999.
+       01  WS-LIGNE.
+           05  FILLER PIC X(20) VALUE "Vehicule pos.".
+           05  WS-L-POS PIC Z(6)9.
+           05  FILLER PIC X(4) VALUE " -> ".
+           05  WS-L-RESULTAT PIC X(40).
+       01  WS-LIGNE-EXCEPTION.
+           05  FILLER PIC X(20) VALUE "Vehicule pos.".
+           05  WS-LE-POS PIC Z(6)9.
+           05  FILLER PIC X(4) VALUE " -> ".
+           05  WS-LE-MOTIF PIC X(25).
+       01  WS-LIGNE-TOTAL.
+           05  FILLER PIC X(30)
+               VALUE "Vehicules rattrapant la tete :".
+           05  WS-LT-NB PIC ZZ9.
+           05  FILLER PIC X(3) VALUE " / ".
+           05  WS-LT-TOTAL PIC ZZ9.
 
        PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURDHUI.
+           DISPLAY "Mode (I = Interactif, F = Flotte) : ".
+           ACCEPT WS-MODE.
+           IF WS-MODE = "F" OR WS-MODE = "f"
+               PERFORM MODE-FLOTTE
+           ELSE
+               PERFORM MODE-INTERACTIF
+           END-IF.
+           STOP RUN.
+
+       MODE-INTERACTIF.
+           PERFORM LECTURE.
+           MOVE X2 TO LEAD-POSITION.
+           MOVE D2 TO LEAD-VITESSE.
+           MOVE X1 TO WS-VEH-START-POS.
+           MOVE D1 TO WS-VEH-START-VIT.
+           PERFORM TOO-SLOW-CHECK.
+           IF WS-REJET = "N"
+               PERFORM START-CHECK
+           END-IF.
+           IF WS-REJET = "N"
+               PERFORM SIMULER
+               DISPLAY WS-OUTCOME
+           ELSE
+               DISPLAY WS-MOTIF-REJET
+               MOVE WS-MOTIF-REJET TO WS-OUTCOME
+           END-IF.
+           PERFORM OUVRIR-HISTORIQUE.
+           PERFORM ENREGISTRER-HISTORIQUE.
+           PERFORM FERMER-HISTORIQUE.
+
        LECTURE.
            DISPLAY "Entrez la position depart du robot r1 : ".
            ACCEPT X1.
@@ -19,26 +123,155 @@
            ACCEPT D1.
            DISPLAY "Entrez la vitesse du robot r2 : "
            ACCEPT D2.
-       
+           MOVE "N" TO WS-REJET.
+
        TOO-SLOW-CHECK.
            IF D1 <= D2
-               DISPLAY "Non"
-               STOP RUN.
-       
+               MOVE "Y" TO WS-REJET
+               MOVE "VITESSE INSUFFISANTE" TO WS-MOTIF-REJET
+           END-IF.
+
        START-CHECK.
            IF X1 >= X2
-               DISPLAY "Mauvaises positions depart (x1 >= x2)"
-               STOP RUN.
-               
-       MAIN.
-           PERFORM LOOP UNTIL X1 >= X2.
+               MOVE "Y" TO WS-REJET
+               MOVE "POSITION DEPART INVALIDE" TO WS-MOTIF-REJET
+           END-IF.
+
+       SIMULER.
+           MOVE 0 TO T.
+           MOVE 0 TO WS-CONVERGE.
+           COMPUTE WS-VITESSE-DIFF = D1 - D2.
+           COMPUTE WS-MAX-ITERATIONS =
+               (X2 - X1) / WS-VITESSE-DIFF + 1.
+           PERFORM ITERER-POSITION
+               UNTIL X1 >= X2 OR T > WS-MAX-ITERATIONS.
+           IF WS-CONVERGE = 1
+               MOVE SPACES TO WS-OUTCOME
+               STRING "Oui, au pas " DELIMITED BY SIZE
+                   T DELIMITED BY SIZE
+                   " pos. " DELIMITED BY SIZE
+                   X1 DELIMITED BY SIZE
+                   INTO WS-OUTCOME
+           ELSE
+               IF T > WS-MAX-ITERATIONS
+                   MOVE "NON CONVERGENT" TO WS-OUTCOME
+               ELSE
+                   MOVE "Non" TO WS-OUTCOME
+               END-IF
+           END-IF.
+
+       ITERER-POSITION.
            IF X1 = X2
-               DISPLAY "Oui"
+               MOVE 1 TO WS-CONVERGE
            ELSE
-               DISPLAY "Non"
+               ADD D1 TO X1
+               ADD D2 TO X2
+               ADD 1 TO T
+               IF X1 = X2
+                   MOVE 1 TO WS-CONVERGE
+               END-IF
            END-IF.
-           STOP RUN.
-       
-       LOOP.
-           ADD D1 TO X1.
-           ADD D2 TO X2.
+
+       MODE-FLOTTE.
+           PERFORM OUVERTURE-FICHIERS.
+           PERFORM OUVRIR-HISTORIQUE.
+           PERFORM LIRE-VEHICULE-TETE.
+           PERFORM TRAITER-VEHICULE UNTIL WS-ROUTE-EOF = "Y".
+           CLOSE ROUTE-FILE.
+           PERFORM FERMER-HISTORIQUE.
+           MOVE WS-NB-CONVERGENTS TO WS-LT-NB.
+           MOVE WS-NB-VEHICULES TO WS-LT-TOTAL.
+           MOVE WS-LIGNE-TOTAL TO LIGNE-COLLISION.
+           WRITE LIGNE-COLLISION.
+           CLOSE COLLISION-REPORT EXCEPTIONS-FILE.
+
+       OUVERTURE-FICHIERS.
+           OPEN INPUT ROUTE-FILE.
+           IF WS-ROUTE-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier route : "
+                   WS-ROUTE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT COLLISION-REPORT.
+           IF WS-RAPPORT-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier rapport : "
+                   WS-RAPPORT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTIONS-FILE.
+           IF WS-EXCEPT-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier exceptions : "
+                   WS-EXCEPT-STATUS
+               STOP RUN
+           END-IF.
+
+       LIRE-VEHICULE-TETE.
+           READ ROUTE-FILE
+               AT END
+                   DISPLAY "Fichier route vide."
+                   STOP RUN
+           END-READ.
+           MOVE RF-POSITION TO LEAD-POSITION.
+           MOVE RF-VITESSE TO LEAD-VITESSE.
+           PERFORM LECTURE-VEHICULE.
+
+       LECTURE-VEHICULE.
+           READ ROUTE-FILE
+               AT END MOVE "Y" TO WS-ROUTE-EOF
+           END-READ.
+
+       TRAITER-VEHICULE.
+           ADD 1 TO WS-NB-VEHICULES.
+           MOVE RF-POSITION TO X1.
+           MOVE RF-VITESSE TO D1.
+           MOVE RF-POSITION TO WS-VEH-START-POS.
+           MOVE RF-VITESSE TO WS-VEH-START-VIT.
+           MOVE LEAD-POSITION TO X2.
+           MOVE LEAD-VITESSE TO D2.
+           MOVE "N" TO WS-REJET.
+           PERFORM TOO-SLOW-CHECK.
+           IF WS-REJET = "N"
+               PERFORM START-CHECK
+           END-IF.
+           IF WS-REJET NOT = "N"
+               PERFORM ECRIRE-EXCEPTION
+               MOVE WS-MOTIF-REJET TO WS-OUTCOME
+           ELSE
+               PERFORM SIMULER
+               IF WS-CONVERGE = 1
+                   ADD 1 TO WS-NB-CONVERGENTS
+               END-IF
+               PERFORM ECRIRE-RESULTAT
+           END-IF.
+           PERFORM ENREGISTRER-HISTORIQUE.
+           PERFORM LECTURE-VEHICULE.
+
+       ECRIRE-RESULTAT.
+           MOVE RF-POSITION TO WS-L-POS.
+           MOVE WS-OUTCOME TO WS-L-RESULTAT.
+           MOVE WS-LIGNE TO LIGNE-COLLISION.
+           WRITE LIGNE-COLLISION.
+
+       ECRIRE-EXCEPTION.
+           MOVE RF-POSITION TO WS-LE-POS.
+           MOVE WS-MOTIF-REJET TO WS-LE-MOTIF.
+           MOVE WS-LIGNE-EXCEPTION TO LIGNE-EXCEPTION.
+           WRITE LIGNE-EXCEPTION.
+
+       OUVRIR-HISTORIQUE.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HIST-STATUS = "05" OR WS-HIST-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       ENREGISTRER-HISTORIQUE.
+           MOVE WS-AUJOURDHUI TO HIST-DATE.
+           MOVE LEAD-POSITION TO HIST-LEAD-POS.
+           MOVE LEAD-VITESSE TO HIST-LEAD-VIT.
+           MOVE WS-VEH-START-POS TO HIST-VEH-POS.
+           MOVE WS-VEH-START-VIT TO HIST-VEH-VIT.
+           MOVE WS-OUTCOME TO HIST-OUTCOME.
+           WRITE HIST-REC.
+
+       FERMER-HISTORIQUE.
+           CLOSE HISTORY-FILE.
