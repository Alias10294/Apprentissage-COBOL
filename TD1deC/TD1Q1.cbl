@@ -1,30 +1,152 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TD1Q1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETRE-FILE ASSIGN TO "TD1Q1.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT SELECTED-CYCLE-FILE ASSIGN TO "SELECTED-CYCLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETRE-FILE.
+       01  PARM-HEADER.
+           05  PARM-BORNE-INF PIC 9(3).
+           05  PARM-BORNE-SUP PIC 9(3).
+           05  PARM-NB-REGLES PIC 9(2).
+       01  PARM-DETAIL.
+           05  PARM-REGLE-ID PIC 9(2).
+           05  PARM-DIVISEUR PIC 9(3).
+           05  PARM-NB-RESTES PIC 9.
+           05  PARM-RESTE OCCURS 5 TIMES PIC 9(3).
+
+       FD  SELECTED-CYCLE-FILE.
+       01  SEL-REC.
+           05  SEL-I PIC 9(3).
+           05  SEL-REGLE-ID PIC 9(2).
+
        WORKING-STORAGE SECTION.
        01  A PIC 999.
        01  B PIC 999.
-       01  N PIC 999.
        01  I PIC 999.
+       01  WS-QUOTIENT PIC 999.
        01  R PIC 999.
+       01  J PIC 99.
+       01  K PIC 9.
+       01  WS-PARM-STATUS PIC XX.
+       01  WS-SEL-STATUS PIC XX.
+       01  WS-NB-REGLES PIC 99 VALUE 0.
+       01  WS-NB-SELECTIONS PIC 9(7) VALUE 0.
+       01  WS-DEJA-COMPTE PIC X VALUE "N".
+       01  TABLE-REGLES.
+           05  REGLE-ENTRY OCCURS 20 TIMES.
+               10  TR-REGLE-ID PIC 9(2).
+               10  TR-DIVISEUR PIC 9(3).
+               10  TR-NB-RESTES PIC 9.
+               10  TR-RESTE OCCURS 5 TIMES PIC 9(3).
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrez la borne inf. : ".
-           ACCEPT A.
-           DISPLAY "Entrez la borne sup. : ".
-           ACCEPT B.
+       MAIN.
+           PERFORM OUVRIR-FICHIERS.
+           PERFORM LIRE-REGLES.
            MOVE A TO I.
-           PERFORM LOOP UNTIL I = B + 1.
+           PERFORM LOOP UNTIL I > B.
+           CLOSE SELECTED-CYCLE-FILE.
+           PERFORM EDITION-CONTROLE.
            STOP RUN.
 
-       LOOP.
-           DIVIDE I BY 5 GIVING R REMAINDER R.
-           IF R = 2
-               DISPLAY I
-           ELSE
-               IF R = 3
-                   DISPLAY I
-               END-IF
+       OUVRIR-FICHIERS.
+           OPEN INPUT PARAMETRE-FILE.
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier parametre : "
+                   WS-PARM-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT SELECTED-CYCLE-FILE.
+           IF WS-SEL-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier selection : "
+                   WS-SEL-STATUS
+               STOP RUN
+           END-IF.
+
+       LIRE-REGLES.
+           READ PARAMETRE-FILE
+               AT END
+                   DISPLAY "Fichier parametre vide."
+                   STOP RUN
+           END-READ.
+           MOVE PARM-BORNE-INF TO A.
+           MOVE PARM-BORNE-SUP TO B.
+           MOVE PARM-NB-REGLES TO WS-NB-REGLES.
+           IF WS-NB-REGLES > 20
+               DISPLAY "Fichier parametre : trop de regles ("
+                   WS-NB-REGLES "), maximum 20."
+               STOP RUN
+           END-IF.
+           MOVE 1 TO J.
+           PERFORM LIRE-UNE-REGLE UNTIL J > WS-NB-REGLES.
+           CLOSE PARAMETRE-FILE.
+
+       LIRE-UNE-REGLE.
+           READ PARAMETRE-FILE
+               AT END
+                   DISPLAY "Fichier parametre incomplet."
+                   STOP RUN
+           END-READ.
+           MOVE PARM-REGLE-ID TO TR-REGLE-ID(J).
+           IF PARM-DIVISEUR = 0
+               DISPLAY "Regle " PARM-REGLE-ID
+                   " : diviseur nul, regle rejetee."
+               STOP RUN
+           END-IF.
+           MOVE PARM-DIVISEUR TO TR-DIVISEUR(J).
+           IF PARM-NB-RESTES > 5
+               DISPLAY "Regle " PARM-REGLE-ID
+                   " : trop de restes (" PARM-NB-RESTES
+                   "), maximum 5."
+               STOP RUN
            END-IF.
+           MOVE PARM-NB-RESTES TO TR-NB-RESTES(J).
+           MOVE 1 TO K.
+           PERFORM RECOPIER-RESTE UNTIL K > 5.
+           ADD 1 TO J.
+
+       RECOPIER-RESTE.
+           MOVE PARM-RESTE(K) TO TR-RESTE(J, K).
+           ADD 1 TO K.
+
+       LOOP.
+           MOVE "N" TO WS-DEJA-COMPTE.
+           MOVE 1 TO J.
+           PERFORM TESTER-REGLE UNTIL J > WS-NB-REGLES.
            ADD 1 TO I.
+
+       TESTER-REGLE.
+           DIVIDE I BY TR-DIVISEUR(J) GIVING WS-QUOTIENT REMAINDER R.
+           MOVE 1 TO K.
+           PERFORM VERIFIER-RESTE UNTIL K > TR-NB-RESTES(J).
+           ADD 1 TO J.
+
+       VERIFIER-RESTE.
+           IF R = TR-RESTE(J, K)
+               PERFORM ECRIRE-SELECTION
+           END-IF.
+           ADD 1 TO K.
+
+       ECRIRE-SELECTION.
+           MOVE I TO SEL-I.
+           MOVE TR-REGLE-ID(J) TO SEL-REGLE-ID.
+           WRITE SEL-REC.
+           IF WS-DEJA-COMPTE = "N"
+               ADD 1 TO WS-NB-SELECTIONS
+               MOVE "Y" TO WS-DEJA-COMPTE
+           END-IF.
+           DISPLAY I " (regle " TR-REGLE-ID(J) ")".
+
+       EDITION-CONTROLE.
+           DISPLAY "Nombre de valeurs selectionnees : "
+               WS-NB-SELECTIONS.
