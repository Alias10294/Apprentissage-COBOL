@@ -1,19 +1,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Addition.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDN-TRANS-FILE ASSIGN TO "ADDNTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT ADDN-ERROR-REPORT ASSIGN TO "ADDNERR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADDN-TRANS-FILE.
+       01  ADDN-TRANS-REC.
+           05  ADDN-OPERATOR-ID        PIC X(6).
+           05  ADDN-A                  PIC S9(7)V99
+                                        SIGN IS LEADING SEPARATE.
+           05  ADDN-B                  PIC S9(7)V99
+                                        SIGN IS LEADING SEPARATE.
+
+       FD  ADDN-ERROR-REPORT.
+       01  LIGNE-REJET                 PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01  A PIC 9(2) VALUE ZEROS.
-       01  B PIC 9(2) VALUE ZEROS.
-       01  R PIC 9(3) VALUE ZEROS.
-       01  ZR PIC ZZ9 VALUE ZEROS.
+       01  A PIC S9(7)V99 VALUE ZEROS.
+       01  B PIC S9(7)V99 VALUE ZEROS.
+       01  R PIC S9(8)V99 VALUE ZEROS.
+       01  ZR PIC -(7)9.99 VALUE ZEROS.
+       01  WS-MODE PIC X.
+       01  WS-TX-STATUS PIC XX.
+       01  WS-ERR-STATUS PIC XX.
+       01  WS-TX-EOF PIC X VALUE "N".
+
+       01  WS-SAISIE-RAW PIC X(12).
+       01  WS-SAISIE-VALEUR PIC S9(7)V99.
+       01  WS-SAISIE-OK PIC X VALUE "N".
+       01  WS-LIBELLE-CHAMP PIC X(20).
+
+       01  WS-LIGNE-REJET.
+           05  FILLER PIC X(18) VALUE "Entree rejetee - ".
+           05  WS-LR-CHAMP PIC X(20).
+           05  FILLER PIC X(4) VALUE " -> ".
+           05  WS-LR-VALEUR PIC X(12).
+
+       01  WS-CURRENT-OPERATOR PIC X(6) VALUE SPACES.
+       01  WS-SUBTOTAL PIC S9(9)V99 VALUE ZEROS.
+       01  WS-GRAND-TOTAL PIC S9(9)V99 VALUE ZEROS.
+       01  WS-NB-PAIRES PIC 9(7) VALUE ZEROS.
+       01  WS-ZR-SUBTOTAL PIC -(8)9.99.
+       01  WS-ZR-GRAND-TOTAL PIC -(8)9.99.
 
        PROCEDURE DIVISION.
-           DISPLAY "Entrez la valeur du premier nombre : ".
-           ACCEPT A.
-           DISPLAY "Entrez la valeur du deuxi√®me nombre : ".
-           ACCEPT B.
-           ADD A B TO R.
+       MAIN.
+           DISPLAY "Mode (I = Interactif, B = Batch) : ".
+           ACCEPT WS-MODE.
+           IF WS-MODE = "B" OR WS-MODE = "b"
+               PERFORM MODE-BATCH
+           ELSE
+               PERFORM MODE-INTERACTIF
+           END-IF.
+           STOP RUN.
+
+       MODE-INTERACTIF.
+           PERFORM OUVRIR-RAPPORT-ERREURS.
+           MOVE "premier nombre" TO WS-LIBELLE-CHAMP.
+           PERFORM SAISIE-NOMBRE.
+           MOVE WS-SAISIE-VALEUR TO A.
+           MOVE "deuxieme nombre" TO WS-LIBELLE-CHAMP.
+           PERFORM SAISIE-NOMBRE.
+           MOVE WS-SAISIE-VALEUR TO B.
+           COMPUTE R = A + B.
            MOVE R TO ZR.
            DISPLAY "L'addition des deux nombres donne : " ZR.
-           STOP RUN.
+           IF WS-ERR-STATUS = "00"
+               CLOSE ADDN-ERROR-REPORT
+           END-IF.
+
+       OUVRIR-RAPPORT-ERREURS.
+           OPEN EXTEND ADDN-ERROR-REPORT.
+           IF WS-ERR-STATUS = "05" OR WS-ERR-STATUS = "35"
+               OPEN OUTPUT ADDN-ERROR-REPORT
+           END-IF.
+
+       SAISIE-NOMBRE.
+           MOVE "N" TO WS-SAISIE-OK.
+           PERFORM UNTIL WS-SAISIE-OK = "O"
+               DISPLAY "Entrez la valeur du " WS-LIBELLE-CHAMP " : "
+               ACCEPT WS-SAISIE-RAW
+               IF FUNCTION TEST-NUMVAL(WS-SAISIE-RAW) = 0
+                   COMPUTE WS-SAISIE-VALEUR =
+                       FUNCTION NUMVAL(WS-SAISIE-RAW)
+                       ON SIZE ERROR
+                           PERFORM ECRIRE-REJET
+                           DISPLAY "Valeur hors limites, ressaisir."
+                       NOT ON SIZE ERROR
+                           MOVE "O" TO WS-SAISIE-OK
+                   END-COMPUTE
+               ELSE
+                   PERFORM ECRIRE-REJET
+                   DISPLAY "Valeur non numerique, veuillez ressaisir."
+               END-IF
+           END-PERFORM.
+
+       ECRIRE-REJET.
+           MOVE WS-LIBELLE-CHAMP TO WS-LR-CHAMP.
+           MOVE WS-SAISIE-RAW TO WS-LR-VALEUR.
+           MOVE WS-LIGNE-REJET TO LIGNE-REJET.
+           WRITE LIGNE-REJET.
+
+       MODE-BATCH.
+           OPEN INPUT ADDN-TRANS-FILE.
+           IF WS-TX-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier transactions : "
+                   WS-TX-STATUS
+               STOP RUN
+           END-IF.
+           MOVE SPACES TO WS-CURRENT-OPERATOR.
+           PERFORM LECTURE-TX.
+           PERFORM TRAITER-TX UNTIL WS-TX-EOF = "Y".
+           IF WS-CURRENT-OPERATOR NOT = SPACES
+               PERFORM EDITION-SOUS-TOTAL
+           END-IF.
+           CLOSE ADDN-TRANS-FILE.
+           PERFORM EDITION-CONTROLE.
+
+       LECTURE-TX.
+           READ ADDN-TRANS-FILE
+               AT END MOVE "Y" TO WS-TX-EOF
+           END-READ.
+
+       TRAITER-TX.
+           IF ADDN-OPERATOR-ID NOT = WS-CURRENT-OPERATOR
+               IF WS-CURRENT-OPERATOR NOT = SPACES
+                   PERFORM EDITION-SOUS-TOTAL
+               END-IF
+               MOVE ADDN-OPERATOR-ID TO WS-CURRENT-OPERATOR
+               MOVE ZEROS TO WS-SUBTOTAL
+           END-IF.
+           COMPUTE R = ADDN-A + ADDN-B.
+           MOVE R TO ZR.
+           DISPLAY "Operateur " ADDN-OPERATOR-ID " : " ZR.
+           ADD R TO WS-SUBTOTAL.
+           ADD R TO WS-GRAND-TOTAL.
+           ADD 1 TO WS-NB-PAIRES.
+           PERFORM LECTURE-TX.
+
+       EDITION-SOUS-TOTAL.
+           MOVE WS-SUBTOTAL TO WS-ZR-SUBTOTAL.
+           DISPLAY "  Sous-total operateur " WS-CURRENT-OPERATOR
+               " : " WS-ZR-SUBTOTAL.
+
+       EDITION-CONTROLE.
+           MOVE WS-GRAND-TOTAL TO WS-ZR-GRAND-TOTAL.
+           DISPLAY "Nombre de paires traitees : " WS-NB-PAIRES.
+           DISPLAY "Total de controle (hash total) des R : "
+               WS-ZR-GRAND-TOTAL.
