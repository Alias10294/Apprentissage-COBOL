@@ -0,0 +1,7 @@
+       01  TJ-ENREGISTREMENT.
+           05  TJ-DATE                 PIC 9(8).
+           05  TJ-JOUEUR               PIC X(10).
+           05  TJ-NOMBRE               PIC 999.
+           05  TJ-NB-ESSAIS            PIC 99.
+           05  TJ-RESULTAT             PIC X.
+           05  TJ-ESSAI                PIC 999 OCCURS 50 TIMES.
