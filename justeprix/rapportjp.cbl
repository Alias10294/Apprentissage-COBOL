@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RapportJP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "JPTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY JPTRANS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-EOF PIC X VALUE "N".
+       01  WS-AUJOURDHUI PIC 9(8).
+       01  WS-NB-PARTIES PIC 9(5) VALUE 0.
+       01  WS-NB-PERDUES PIC 9(5) VALUE 0.
+       01  WS-TOTAL-ESSAIS PIC 9(7) VALUE 0.
+       01  WS-MOY-ESSAIS PIC 9(3)V99 VALUE 0.
+       01  WS-MOY-EDIT PIC ZZ9.99.
+       01  WS-MIN-ESSAIS PIC 99 VALUE 99.
+       01  WS-MIN-NOMBRE PIC 999 VALUE 0.
+       01  WS-MIN-JOUEUR PIC X(10) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-AUJOURDHUI.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Aucune transaction JustePrix a ce jour."
+               STOP RUN
+           END-IF.
+           PERFORM LECTURE.
+           PERFORM TRAITEMENT UNTIL WS-EOF = "Y".
+           CLOSE TRANS-FILE.
+           PERFORM EDITION.
+           STOP RUN.
+
+       LECTURE.
+           READ TRANS-FILE
+               AT END MOVE "Y" TO WS-EOF.
+
+       TRAITEMENT.
+           IF TJ-DATE = WS-AUJOURDHUI
+               IF TJ-RESULTAT = "P"
+                   ADD 1 TO WS-NB-PERDUES
+               ELSE
+                   ADD 1 TO WS-NB-PARTIES
+                   ADD TJ-NB-ESSAIS TO WS-TOTAL-ESSAIS
+                   IF TJ-NB-ESSAIS < WS-MIN-ESSAIS
+                       MOVE TJ-NB-ESSAIS TO WS-MIN-ESSAIS
+                       MOVE TJ-NOMBRE TO WS-MIN-NOMBRE
+                       MOVE TJ-JOUEUR TO WS-MIN-JOUEUR
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM LECTURE.
+
+       EDITION.
+           DISPLAY "=== Bilan JustePrix du jour ===".
+           DISPLAY "Parties gagnees : " WS-NB-PARTIES.
+           DISPLAY "Parties perdues : " WS-NB-PERDUES.
+           IF WS-NB-PARTIES > 0
+               COMPUTE WS-MOY-ESSAIS = WS-TOTAL-ESSAIS / WS-NB-PARTIES
+               MOVE WS-MOY-ESSAIS TO WS-MOY-EDIT
+               DISPLAY "Nombre moyen d'essais pour gagner : "
+                   WS-MOY-EDIT
+               DISPLAY "Meilleur score : " WS-MIN-JOUEUR
+                   " - " WS-MIN-ESSAIS
+                   " essai(s) pour trouver " WS-MIN-NOMBRE
+           ELSE
+               DISPLAY "Aucune partie gagnee aujourd'hui."
+           END-IF.
