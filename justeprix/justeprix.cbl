@@ -1,30 +1,78 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JustePrix.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "JPTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY JPTRANS.
+
        WORKING-STORAGE SECTION.
        01  N PIC 999.
        01  TROUVE PIC 9 VALUE 0.
        01  CHOIX PIC 999.
-       01  D PIC 9(10).
+       01  D PIC 9(8).
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-BORNE-SUP PIC 999.
+       01  WS-MAX-ESSAIS PIC 99 VALUE 50.
 
        PROCEDURE DIVISION.
        MAIN.
-           MOVE FUNCTION CURRENT-DATE(15:2) TO D.
-           COMPUTE N = 100 * (FUNCTION RANDOM(D)).
-           PERFORM LOOP UNTIL TROUVE = 1.
+           OPEN EXTEND TRANS-FILE.
+           IF WS-TRANS-STATUS = "05" OR WS-TRANS-STATUS = "35"
+               OPEN OUTPUT TRANS-FILE
+           END-IF.
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier transactions : "
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF.
+           INITIALIZE TJ-ENREGISTREMENT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TJ-DATE.
+           DISPLAY "Entrez votre identifiant joueur : ".
+           ACCEPT TJ-JOUEUR.
+           DISPLAY "Borne superieure du nombre a deviner : ".
+           ACCEPT WS-BORNE-SUP.
+           IF WS-BORNE-SUP = 0
+               MOVE 100 TO WS-BORNE-SUP
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO D.
+           COMPUTE N = WS-BORNE-SUP * (FUNCTION RANDOM(D)).
+           MOVE N TO TJ-NOMBRE.
+           MOVE 0 TO TJ-NB-ESSAIS.
+           PERFORM LOOP
+               UNTIL TROUVE = 1 OR TJ-NB-ESSAIS >= WS-MAX-ESSAIS.
+           IF TROUVE = 1
+               MOVE "G" TO TJ-RESULTAT
+           ELSE
+               MOVE "P" TO TJ-RESULTAT
+               DISPLAY "Vous avez perdu ! Le nombre etait : " N
+           END-IF.
+           WRITE TJ-ENREGISTREMENT.
+           CLOSE TRANS-FILE.
            STOP RUN.
-       
+
        LOOP.
            DISPLAY "Entrez votre choix : "
            ACCEPT CHOIX.
+           ADD 1 TO TJ-NB-ESSAIS.
+           MOVE CHOIX TO TJ-ESSAI(TJ-NB-ESSAIS).
            IF CHOIX > N
            THEN
                DISPLAY "Choix trop grand !"
-           ELSE 
+           ELSE
                IF CHOIX < N
                THEN
                    DISPLAY "Choix trop petit !"
                ELSE
-                   DISPLAY "C'est gagnÃ© !"
-                   MOVE 1 TO TROUVE.
+                   DISPLAY "C'est gagne ! En " TJ-NB-ESSAIS
+                       " essai(s)."
+                   MOVE 1 TO TROUVE
+               END-IF
+           END-IF.
