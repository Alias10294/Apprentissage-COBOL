@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyRun.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  LIGNE-JOURNAL PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOG-STATUS PIC XX.
+
+       01  WS-PROGRAMMES-INIT.
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "Boucle1".
+               10  FILLER PIC X(1)  VALUE "A".
+               10  FILLER PIC X(49) VALUE "./boucle/boucle1".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "Premier".
+               10  FILLER PIC X(1)  VALUE "A".
+               10  FILLER PIC X(49) VALUE
+                   "echo B | ./premier/premier".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "TD1Q1".
+               10  FILLER PIC X(1)  VALUE "A".
+               10  FILLER PIC X(49) VALUE "./TD1deC/TD1Q1".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "TD1Q2".
+               10  FILLER PIC X(1)  VALUE "A".
+               10  FILLER PIC X(49) VALUE
+                   "echo F | ./TD1deC/TD1Q2".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "JustePrix".
+               10  FILLER PIC X(1)  VALUE "M".
+               10  FILLER PIC X(49) VALUE SPACES.
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "Addition".
+               10  FILLER PIC X(1)  VALUE "A".
+               10  FILLER PIC X(49) VALUE
+                   "echo B | ./addition/addition".
+
+       01  WS-PROGRAMMES REDEFINES WS-PROGRAMMES-INIT.
+           05  WS-PROG-TABLE OCCURS 6 TIMES.
+               10  WS-PROG-NOM PIC X(12).
+               10  WS-PROG-TYPE PIC X(1).
+               10  WS-PROG-COMMANDE PIC X(49).
+
+       01  WS-IDX PIC 9(2) VALUE 0.
+       01  WS-DATE-JOUR PIC 9(8).
+       01  WS-HEURE-DEBUT PIC 9(8).
+       01  WS-HEURE-FIN PIC 9(8).
+       01  WS-RETOUR PIC S9(9) VALUE 0.
+
+       01  WS-LIGNE-JOURNAL.
+           05  WS-LJ-DATE PIC 9(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-LJ-PROGRAMME PIC X(12).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-LJ-DEBUT PIC 9(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-LJ-FIN PIC 9(8).
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-LJ-RETOUR PIC ZZZ9.
+           05  FILLER PIC X(1) VALUE SPACE.
+           05  WS-LJ-STATUT PIC X(8).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OUVRIR-JOURNAL.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATE-JOUR.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > 6
+               PERFORM EXECUTER-PROGRAMME
+           END-PERFORM.
+           CLOSE RUN-LOG-FILE.
+           STOP RUN.
+
+       OUVRIR-JOURNAL.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-LOG-STATUS = "05" OR WS-LOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           IF WS-LOG-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture journal d'execution : "
+                   WS-LOG-STATUS
+               STOP RUN
+           END-IF.
+
+       EXECUTER-PROGRAMME.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-HEURE-DEBUT.
+           IF WS-PROG-TYPE(WS-IDX) = "M"
+               DISPLAY WS-PROG-NOM(WS-IDX)
+                   " est un poste manuel, non lance sans surveillance"
+               MOVE 0 TO WS-RETOUR
+           ELSE
+               DISPLAY "Lancement de " WS-PROG-NOM(WS-IDX)
+               CALL "SYSTEM" USING WS-PROG-COMMANDE(WS-IDX)
+               MOVE RETURN-CODE TO WS-RETOUR
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE(9:8) TO WS-HEURE-FIN.
+           PERFORM ECRIRE-LIGNE-JOURNAL.
+
+       ECRIRE-LIGNE-JOURNAL.
+           INITIALIZE WS-LIGNE-JOURNAL.
+           MOVE WS-DATE-JOUR TO WS-LJ-DATE.
+           MOVE WS-PROG-NOM(WS-IDX) TO WS-LJ-PROGRAMME.
+           MOVE WS-HEURE-DEBUT TO WS-LJ-DEBUT.
+           MOVE WS-HEURE-FIN TO WS-LJ-FIN.
+           MOVE WS-RETOUR TO WS-LJ-RETOUR.
+           IF WS-PROG-TYPE(WS-IDX) = "M"
+               MOVE "MANUEL" TO WS-LJ-STATUT
+           ELSE
+               IF WS-RETOUR = 0
+                   MOVE "OK" TO WS-LJ-STATUT
+               ELSE
+                   MOVE "ERREUR" TO WS-LJ-STATUT
+               END-IF
+           END-IF.
+           MOVE WS-LIGNE-JOURNAL TO LIGNE-JOURNAL.
+           WRITE LIGNE-JOURNAL.
