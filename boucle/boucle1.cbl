@@ -1,13 +1,121 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Boucle1.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETRE-FILE ASSIGN TO "BOUCLE1.PARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "BOUCLE1.CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CHECKPOINT-TMP-FILE ASSIGN TO "BOUCLE1.CKPT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-TMP-STATUS.
+           SELECT SEQ-NUMBER-FILE ASSIGN TO "SEQNUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARAMETRE-FILE.
+       01  PARM-REC.
+           05  PARM-BORNE-INF PIC 9(6).
+           05  PARM-BORNE-SUP PIC 9(6).
+           05  PARM-PAS PIC 9(6).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-CPT PIC 9(6).
+
+       FD  CHECKPOINT-TMP-FILE.
+       01  CKPT-TMP-CPT PIC 9(6).
+
+       FD  SEQ-NUMBER-FILE.
+       01  SEQ-CPT PIC 9(6).
+
        WORKING-STORAGE SECTION.
-       01  CPT PIC 9 VALUE 1.
+       01  CPT PIC 9(6) VALUE 1.
+       01  WS-BORNE-INF PIC 9(6) VALUE 1.
+       01  WS-BORNE-SUP PIC 9(6) VALUE 0.
+       01  WS-PAS PIC 9(6) VALUE 1.
+       01  WS-PARM-STATUS PIC XX.
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-CKPT-TMP-STATUS PIC XX.
+       01  WS-SEQ-STATUS PIC XX.
+       01  WS-REPRISE PIC X VALUE "N".
+       01  WS-CKPT-RENAME-CMD PIC X(40) VALUE
+           "mv BOUCLE1.CKPT.TMP BOUCLE1.CKPT".
 
        PROCEDURE DIVISION.
-           PERFORM 5 TIMES
-               DISPLAY CPT
-               ADD 1 TO CPT
-           END-PERFORM.
+       MAIN.
+           PERFORM LECTURE-PARAMETRE.
+           PERFORM REPRISE-CHECKPOINT.
+           PERFORM OUVRIR-SORTIE.
+           PERFORM BOUCLE UNTIL CPT > WS-BORNE-SUP.
+           CLOSE SEQ-NUMBER-FILE.
+           PERFORM EFFACER-CHECKPOINT.
            STOP RUN.
+
+       LECTURE-PARAMETRE.
+           OPEN INPUT PARAMETRE-FILE.
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "Erreur ouverture fichier parametre : "
+                   WS-PARM-STATUS
+               STOP RUN
+           END-IF.
+           READ PARAMETRE-FILE
+               AT END
+                   DISPLAY "Fichier parametre vide."
+                   CLOSE PARAMETRE-FILE
+                   STOP RUN
+           END-READ.
+           MOVE PARM-BORNE-INF TO WS-BORNE-INF.
+           MOVE PARM-BORNE-SUP TO WS-BORNE-SUP.
+           MOVE PARM-PAS TO WS-PAS.
+           IF WS-PAS = 0
+               MOVE 1 TO WS-PAS
+           END-IF.
+           CLOSE PARAMETRE-FILE.
+
+       REPRISE-CHECKPOINT.
+           MOVE WS-BORNE-INF TO CPT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-CKPT-STATUS = "00"
+                   COMPUTE CPT = CKPT-CPT + WS-PAS
+                   MOVE "Y" TO WS-REPRISE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       OUVRIR-SORTIE.
+           IF WS-REPRISE = "Y"
+               OPEN EXTEND SEQ-NUMBER-FILE
+               IF WS-SEQ-STATUS = "05" OR WS-SEQ-STATUS = "35"
+                   OPEN OUTPUT SEQ-NUMBER-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SEQ-NUMBER-FILE
+           END-IF.
+
+       BOUCLE.
+           MOVE CPT TO SEQ-CPT.
+           WRITE SEQ-CPT.
+           PERFORM ECRIRE-CHECKPOINT.
+           ADD WS-PAS TO CPT.
+
+       ECRIRE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-TMP-FILE.
+           MOVE CPT TO CKPT-TMP-CPT.
+           WRITE CKPT-TMP-CPT.
+           CLOSE CHECKPOINT-TMP-FILE.
+           CALL "SYSTEM" USING WS-CKPT-RENAME-CMD.
+
+       EFFACER-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-TMP-FILE.
+           CLOSE CHECKPOINT-TMP-FILE.
+           CALL "SYSTEM" USING WS-CKPT-RENAME-CMD.
